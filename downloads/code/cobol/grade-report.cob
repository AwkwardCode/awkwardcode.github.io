@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NPM-KEY
+               FILE STATUS IS WS-STUDENT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+           COPY "STUDENT.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+       01 WS-KELAS-LAPORAN PIC X(6).
+       01 WS-JUMLAH-SISWA PIC 9(3) VALUE 0.
+       01 WS-JUMLAH-LULUS PIC 9(3) VALUE 0.
+       01 WS-TOTAL-HASIL PIC 9(6) VALUE 0.
+       01 WS-RATA-RATA PIC 999V99.
+       PROCEDURE DIVISION.
+       MAIN-REPORT.
+           ACCEPT WS-KELAS-LAPORAN FROM COMMAND-LINE.
+           IF WS-KELAS-LAPORAN = SPACE
+               DISPLAY 'PENGGUNAAN: grade-report <KELAS>'
+               STOP RUN
+           END-IF.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = '35'
+               DISPLAY 'BELUM ADA DATA SISWA'
+               STOP RUN
+           END-IF.
+           DISPLAY '========================================'.
+           DISPLAY 'LAPORAN NILAI KELAS ', WS-KELAS-LAPORAN.
+           DISPLAY '========================================'.
+           DISPLAY 'NAMA                 NPM      UTS UAS HASIL STATUS'.
+           PERFORM UNTIL WS-EOF-SW = 'Y'
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       IF KELAS-REC = WS-KELAS-LAPORAN
+                           PERFORM CETAK-BARIS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+           DISPLAY '----------------------------------------'.
+           IF WS-JUMLAH-SISWA > 0
+               COMPUTE WS-RATA-RATA =
+                   WS-TOTAL-HASIL / WS-JUMLAH-SISWA
+               DISPLAY 'JUMLAH SISWA DINILAI : ', WS-JUMLAH-SISWA
+               DISPLAY 'JUMLAH LULUS         : ', WS-JUMLAH-LULUS
+               DISPLAY 'RATA-RATA KELAS      : ', WS-RATA-RATA
+           ELSE
+               DISPLAY 'TIDAK ADA SISWA YANG SUDAH DINILAI'
+           END-IF.
+           STOP RUN.
+       CETAK-BARIS.
+           IF STATUS-REC = SPACE
+               DISPLAY NAMA-REC ' ' NPM-KEY ' BELUM ADA NILAI'
+           ELSE
+               DISPLAY NAMA-REC ' ' NPM-KEY ' ' UTS-REC ' '
+                   UAS-REC ' ' HASIL-REC ' ' STATUS-REC
+               ADD 1 TO WS-JUMLAH-SISWA
+               ADD HASIL-REC TO WS-TOTAL-HASIL
+               IF STATUS-REC = 'LULUS'
+                   ADD 1 TO WS-JUMLAH-LULUS
+               END-IF
+           END-IF.
