@@ -0,0 +1,9 @@
+       01 STUDENT-RECORD.
+           02 NPM-KEY PIC X(8).
+           02 NAMA-REC PIC A(20).
+           02 KELAS-REC PIC X(6).
+           02 UTS-REC PIC 999.
+           02 UAS-REC PIC 999.
+           02 HASIL-REC PIC 999.
+           02 STATUS-REC PIC X(5).
+           02 TGL-NILAI-REC PIC 9(8).
