@@ -1,6 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-APP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NPM-KEY
+               FILE STATUS IS WS-STUDENT-STATUS.
+           SELECT SESSION-LOG ASSIGN TO "SESSION.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+           COPY "STUDENT.cpy".
+       FD SESSION-LOG.
+       01 SESSION-LOG-RECORD.
+           02 SL-KELAS PIC X(6).
+           02 SL-TANGGAL PIC 9(8).
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           02 AUDIT-NPM PIC X(8).
+           02 AUDIT-SCREEN PIC X(7).
+           02 AUDIT-OLD-VALUE PIC X(40).
+           02 AUDIT-NEW-VALUE PIC X(40).
+           02 AUDIT-TIMESTAMP PIC X(14).
+       FD EXPORT-FILE.
+       01 EXPORT-LINE PIC X(90).
        WORKING-STORAGE SECTION.
        01 VAR-MENU.
            02 PILIHAN PIC 9.
@@ -13,14 +46,37 @@
            02 KELAS PIC X(6).
            02 NPM PIC X(8).
        01 VAR-NILAI.
-           02 UTS PIC 99.
-           02 UAS PIC 99.
+           02 NPM-NILAI PIC X(8).
+           02 UTS PIC 999.
+           02 UAS PIC 999.
            02 HASIL PIC 999.
        01 VAR-LOOPING.
-           02 JUMLAH PIC 9.
-           02 X PIC 9.
-           02 Y PIC 9.
-           02 Z PIC ZZ.
+           02 KELAS-LOOPING PIC X(6).
+           02 TGL-AWAL PIC 9(8).
+           02 TGL-AKHIR PIC 9(8).
+       01 VAR-TALLY.
+           02 TALLY-IDX PIC 9(3).
+           02 TALLY-OFFSET PIC S9(5).
+           02 TALLY-INT-AWAL PIC 9(8).
+           02 TALLY-INT-AKHIR PIC 9(8).
+           02 TALLY-HARI-WIDE PIC 9(8).
+           02 TALLY-TOTAL-HARI PIC 9(3).
+           02 TALLY-TABLE OCCURS 100 TIMES.
+               03 TALLY-TANGGAL PIC 9(8).
+               03 TALLY-COUNT PIC 9(3).
+       01 VAR-LIHAT.
+           02 PILIHAN-LIHAT PIC 9.
+           02 CARI-NPM PIC X(8).
+           02 CARI-KELAS PIC X(6).
+       01 WS-STUDENT-STATUS PIC XX.
+       01 WS-FOUND-SW PIC X VALUE 'N'.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+       01 WS-NILAI-VALID-SW PIC X VALUE 'N'.
+       01 WS-BIODATA-VALID-SW PIC X VALUE 'N'.
+       01 WS-SESSION-STATUS PIC XX.
+       01 WS-SL-EOF-SW PIC X VALUE 'N'.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-EXPORT-STATUS PIC XX.
        SCREEN SECTION.
        01 CLS.
            02 BLANK SCREEN.
@@ -29,8 +85,10 @@
            02 LINE 3 COLUMN 1 VALUE '1. INPUT OUTPUT'.
            02 LINE 4 COLUMN 1 VALUE '2. KONDISI'.
            02 LINE 5 COLUMN 1 VALUE '3. PERULANGAN'.
-           02 LINE 6 COLUMN 1 VALUE '4. EXIT'.
-           02 LINE 8 COLUMN 1 VALUE 'MASUKAN PILIHAN :'.
+           02 LINE 6 COLUMN 1 VALUE '4. LIHAT DATA'.
+           02 LINE 7 COLUMN 1 VALUE '5. EXPORT DATA'.
+           02 LINE 8 COLUMN 1 VALUE '6. EXIT'.
+           02 LINE 10 COLUMN 1 VALUE 'MASUKAN PILIHAN :'.
            02 COLUMN PLUS 1 PIC 9 TO PILIHAN.
        01 INPUT-BIODATA.
            02 LINE 1 COLUMN 1 VALUE 'INPUT OUTPUT'.
@@ -40,16 +98,38 @@
            02 COLUMN PLUS 1 PIC X(6) TO KELAS.
            02 LINE 5 COLUMN 1 VALUE 'MASUKAN NPM   :'.
            02 COLUMN PLUS 1 PIC X(8) TO NPM.
+       01 INPUT-NILAI-NPM.
+           02 LINE 1 COLUMN 1 VALUE 'KONDISI'.
+           02 LINE 3 COLUMN 1 VALUE 'MASUKAN NPM :'.
+           02 COLUMN PLUS 1 PIC X(8) TO NPM-NILAI.
        01 INPUT-NILAI.
            02 LINE 1 COLUMN 1 VALUE 'KONDISI'.
-           02 LINE 3 COLUMN 1 VALUE 'MASUKAN NILAI UTS :'.
-           02 COLUMN PLUS 1 PIC 99 TO UTS.
-           02 LINE 4 COLUMN 1 VALUE 'MASUKAN NILAI UAS :'.
-           02 COLUMN PLUS 1 PIC 99 TO UAS.
+           02 LINE 3 COLUMN 1 VALUE 'MASUKAN NILAI UTS (0-100) :'.
+           02 COLUMN PLUS 1 PIC 999 TO UTS.
+           02 LINE 4 COLUMN 1 VALUE 'MASUKAN NILAI UAS (0-100) :'.
+           02 COLUMN PLUS 1 PIC 999 TO UAS.
        01 INPUT-LOOPING.
-           02 LINE 1 COLUMN 1 VALUE 'LOOPING'.
-           02 LINE 3 COLUMN 1 VALUE 'MASUKAN BANYAK LOOPING :'.
-           02 COLUMN PLUS 1 PIC 9 TO JUMLAH.
+           02 LINE 1 COLUMN 1 VALUE 'REKAP SESI PENILAIAN'.
+           02 LINE 3 COLUMN 1 VALUE 'MASUKAN KELAS :'.
+           02 COLUMN PLUS 1 PIC X(6) TO KELAS-LOOPING.
+           02 LINE 4 COLUMN 1 VALUE 'TANGGAL AWAL  (YYYYMMDD) :'.
+           02 COLUMN PLUS 1 PIC 9(8) TO TGL-AWAL.
+           02 LINE 5 COLUMN 1 VALUE 'TANGGAL AKHIR (YYYYMMDD) :'.
+           02 COLUMN PLUS 1 PIC 9(8) TO TGL-AKHIR.
+       01 INPUT-LIHAT-MENU.
+           02 LINE 1 COLUMN 1 VALUE 'LIHAT DATA'.
+           02 LINE 3 COLUMN 1 VALUE '1. CARI BERDASARKAN NPM'.
+           02 LINE 4 COLUMN 1 VALUE '2. LIHAT BERDASARKAN KELAS'.
+           02 LINE 6 COLUMN 1 VALUE 'MASUKAN PILIHAN :'.
+           02 COLUMN PLUS 1 PIC 9 TO PILIHAN-LIHAT.
+       01 INPUT-CARI-NPM.
+           02 LINE 1 COLUMN 1 VALUE 'CARI BERDASARKAN NPM'.
+           02 LINE 3 COLUMN 1 VALUE 'MASUKAN NPM :'.
+           02 COLUMN PLUS 1 PIC X(8) TO CARI-NPM.
+       01 INPUT-CARI-KELAS.
+           02 LINE 1 COLUMN 1 VALUE 'LIHAT BERDASARKAN KELAS'.
+           02 LINE 3 COLUMN 1 VALUE 'MASUKAN KELAS :'.
+           02 COLUMN PLUS 1 PIC X(6) TO CARI-KELAS.
        PROCEDURE DIVISION.
        SHOW-MENU.
            DISPLAY CLS.
@@ -58,44 +138,320 @@
            IF PILIHAN = 1 GO TO SHOW-BIODATA.
            IF PILIHAN = 2 GO TO SHOW-NILAI.
            IF PILIHAN = 3 GO TO SHOW-LOOPING.
-           IF PILIHAN = 4 GO TO FINISH ELSE GO TO INPUTAN-SALAH.
+           IF PILIHAN = 4 GO TO SHOW-LIHAT.
+           IF PILIHAN = 5 GO TO SHOW-EXPORT.
+           IF PILIHAN = 6 GO TO FINISH ELSE GO TO INPUTAN-SALAH.
        SHOW-BIODATA.
            DISPLAY CLS.
-           DISPLAY INPUT-BIODATA.
-           ACCEPT INPUT-BIODATA.
+           MOVE 'N' TO WS-BIODATA-VALID-SW.
+           PERFORM UNTIL WS-BIODATA-VALID-SW = 'Y'
+               DISPLAY INPUT-BIODATA
+               ACCEPT INPUT-BIODATA
+               IF NAMA = SPACE OR KELAS = SPACE OR NPM = SPACE
+                   DISPLAY 'NAMA, KELAS, NPM TIDAK BOLEH KOSONG'
+               ELSE IF NPM NOT NUMERIC
+                   DISPLAY 'NPM HARUS 8 DIGIT ANGKA'
+               ELSE
+                   MOVE 'Y' TO WS-BIODATA-VALID-SW
+               END-IF
+           END-PERFORM.
            DISPLAY SPACE.
            DISPLAY '-----------------------------'.
            DISPLAY 'NAMA ANDA ', NAMA.
            DISPLAY 'KELAS ANDA ', KELAS.
            DISPLAY 'NPM ANDA ', NPM.
+           PERFORM SIMPAN-BIODATA.
            GO TO REPEAT-PROGRAM.
+       SIMPAN-BIODATA.
+           MOVE 'N' TO WS-FOUND-SW.
+           OPEN I-O STUDENT-FILE.
+           IF WS-STUDENT-STATUS = '35'
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+           MOVE NPM TO NPM-KEY.
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SW
+                   MOVE 'DATA BARU' TO AUDIT-OLD-VALUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-SW
+                   MOVE SPACES TO AUDIT-OLD-VALUE
+                   STRING NAMA-REC DELIMITED BY SIZE
+                       '/' DELIMITED BY SIZE
+                       KELAS-REC DELIMITED BY SIZE
+                       INTO AUDIT-OLD-VALUE
+           END-READ.
+           MOVE NAMA TO NAMA-REC.
+           MOVE KELAS TO KELAS-REC.
+           MOVE NPM TO NPM-KEY.
+           IF WS-FOUND-SW = 'Y'
+               REWRITE STUDENT-RECORD
+           ELSE
+               MOVE 0 TO UTS-REC UAS-REC HASIL-REC TGL-NILAI-REC
+               MOVE SPACE TO STATUS-REC
+               WRITE STUDENT-RECORD
+           END-IF.
+           CLOSE STUDENT-FILE.
+           MOVE SPACES TO AUDIT-NEW-VALUE.
+           STRING NAMA DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               KELAS DELIMITED BY SIZE
+               INTO AUDIT-NEW-VALUE.
+           MOVE NPM TO AUDIT-NPM.
+           MOVE 'BIODATA' TO AUDIT-SCREEN.
+           PERFORM CATAT-AUDIT.
        SHOW-NILAI.
            DISPLAY CLS.
-           DISPLAY INPUT-NILAI.
-           ACCEPT INPUT-NILAI.
+           DISPLAY INPUT-NILAI-NPM.
+           ACCEPT INPUT-NILAI-NPM.
+           OPEN I-O STUDENT-FILE.
+           IF WS-STUDENT-STATUS = '35'
+               DISPLAY 'BELUM ADA DATA SISWA, INPUT BIODATA DULU'
+           ELSE
+               MOVE NPM-NILAI TO NPM-KEY
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'NPM TIDAK DITEMUKAN, INPUT BIODATA DULU'
+                   NOT INVALID KEY
+                       PERFORM INPUT-DAN-SIMPAN-NILAI
+               END-READ
+               CLOSE STUDENT-FILE
+           END-IF.
+           GO TO REPEAT-PROGRAM.
+       INPUT-DAN-SIMPAN-NILAI.
+           DISPLAY SPACE.
+           DISPLAY 'NAMA  : ', NAMA-REC.
+           DISPLAY 'KELAS : ', KELAS-REC.
+           MOVE SPACES TO AUDIT-OLD-VALUE.
+           STRING UTS-REC DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               UAS-REC DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               HASIL-REC DELIMITED BY SIZE
+               INTO AUDIT-OLD-VALUE.
+           MOVE 'N' TO WS-NILAI-VALID-SW.
+           PERFORM UNTIL WS-NILAI-VALID-SW = 'Y'
+               DISPLAY INPUT-NILAI
+               ACCEPT INPUT-NILAI
+               IF UTS NOT > 100 AND UAS NOT > 100
+                   MOVE 'Y' TO WS-NILAI-VALID-SW
+               ELSE
+                   DISPLAY 'NILAI HARUS 0-100, ULANGI'
+               END-IF
+           END-PERFORM.
            DISPLAY SPACE.
            DISPLAY '-----------------------------'.
            COMPUTE HASIL = (UTS * 0.7) + (UAS * 0.3).
-           IF HASIL > 70 DISPLAY 'LULUS'
-           ELSE DISPLAY 'GAGAL'.
-           GO TO REPEAT-PROGRAM.
+           MOVE UTS TO UTS-REC.
+           MOVE UAS TO UAS-REC.
+           MOVE HASIL TO HASIL-REC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TGL-NILAI-REC.
+           IF HASIL > 70
+               MOVE 'LULUS' TO STATUS-REC
+               DISPLAY 'LULUS'
+           ELSE
+               MOVE 'GAGAL' TO STATUS-REC
+               DISPLAY 'GAGAL'
+           END-IF.
+           REWRITE STUDENT-RECORD.
+           PERFORM CATAT-SESI-NILAI.
+           MOVE SPACES TO AUDIT-NEW-VALUE.
+           STRING UTS-REC DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               UAS-REC DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               HASIL-REC DELIMITED BY SIZE
+               INTO AUDIT-NEW-VALUE.
+           MOVE NPM-KEY TO AUDIT-NPM.
+           MOVE 'NILAI' TO AUDIT-SCREEN.
+           PERFORM CATAT-AUDIT.
+       CATAT-SESI-NILAI.
+           OPEN EXTEND SESSION-LOG.
+           IF WS-SESSION-STATUS = '35'
+               OPEN OUTPUT SESSION-LOG
+               CLOSE SESSION-LOG
+               OPEN EXTEND SESSION-LOG
+           END-IF.
+           MOVE KELAS-REC TO SL-KELAS.
+           MOVE TGL-NILAI-REC TO SL-TANGGAL.
+           WRITE SESSION-LOG-RECORD.
+           CLOSE SESSION-LOG.
+       CATAT-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG.
        SHOW-LOOPING.
            DISPLAY CLS.
            DISPLAY INPUT-LOOPING.
            ACCEPT INPUT-LOOPING.
            DISPLAY SPACE.
            DISPLAY '-----------------------------'.
-           PERFORM DO-LOOP
-           VARYING X FROM 1 BY 1 UNTIL X > JUMLAH
-               AFTER Y FROM 1 BY 1 UNTIL Y > X.
+           IF TGL-AKHIR < TGL-AWAL
+               DISPLAY 'RENTANG TANGGAL TIDAK VALID (MAKS 100 HARI)'
+           ELSE
+               COMPUTE TALLY-INT-AWAL =
+                   FUNCTION INTEGER-OF-DATE(TGL-AWAL)
+               COMPUTE TALLY-INT-AKHIR =
+                   FUNCTION INTEGER-OF-DATE(TGL-AKHIR)
+               COMPUTE TALLY-HARI-WIDE =
+                   TALLY-INT-AKHIR - TALLY-INT-AWAL + 1
+               IF TALLY-HARI-WIDE > 100
+                   DISPLAY 'RENTANG TANGGAL TIDAK VALID (MAKS 100 HARI)'
+               ELSE
+                   MOVE TALLY-HARI-WIDE TO TALLY-TOTAL-HARI
+                   PERFORM INIT-TALLY
+                       VARYING TALLY-IDX FROM 1 BY 1
+                       UNTIL TALLY-IDX > TALLY-TOTAL-HARI
+                   PERFORM HITUNG-TALLY
+                   DISPLAY 'TANGGAL     JUMLAH SESI NILAI'
+                   PERFORM CETAK-TALLY
+                       VARYING TALLY-IDX FROM 1 BY 1
+                       UNTIL TALLY-IDX > TALLY-TOTAL-HARI
+               END-IF
+           END-IF.
+           GO TO REPEAT-PROGRAM.
+       INIT-TALLY.
+           COMPUTE TALLY-TANGGAL(TALLY-IDX) =
+               FUNCTION DATE-OF-INTEGER(TALLY-INT-AWAL + TALLY-IDX - 1).
+           MOVE 0 TO TALLY-COUNT(TALLY-IDX).
+       HITUNG-TALLY.
+           OPEN INPUT SESSION-LOG.
+           IF WS-SESSION-STATUS = '35'
+               DISPLAY 'BELUM ADA SESI NILAI TERCATAT'
+           ELSE
+               MOVE 'N' TO WS-SL-EOF-SW
+               PERFORM UNTIL WS-SL-EOF-SW = 'Y'
+                   READ SESSION-LOG
+                       AT END
+                           MOVE 'Y' TO WS-SL-EOF-SW
+                       NOT AT END
+                           PERFORM PROSES-SESI
+                   END-READ
+               END-PERFORM
+               CLOSE SESSION-LOG
+           END-IF.
+       PROSES-SESI.
+           IF SL-KELAS = KELAS-LOOPING
+               COMPUTE TALLY-OFFSET =
+                   FUNCTION INTEGER-OF-DATE(SL-TANGGAL)
+                   - TALLY-INT-AWAL + 1
+               IF TALLY-OFFSET >= 1 AND TALLY-OFFSET <= TALLY-TOTAL-HARI
+                   ADD 1 TO TALLY-COUNT(TALLY-OFFSET)
+               END-IF
+           END-IF.
+       CETAK-TALLY.
+           DISPLAY TALLY-TANGGAL(TALLY-IDX) '  '
+               TALLY-COUNT(TALLY-IDX).
+       SHOW-LIHAT.
+           DISPLAY CLS.
+           DISPLAY INPUT-LIHAT-MENU.
+           ACCEPT INPUT-LIHAT-MENU.
+           IF PILIHAN-LIHAT = 1 PERFORM LIHAT-PER-NPM
+           ELSE IF PILIHAN-LIHAT = 2 PERFORM LIHAT-PER-KELAS
+           ELSE DISPLAY 'PILIHAN TIDAK VALID'.
+           GO TO REPEAT-PROGRAM.
+       LIHAT-PER-NPM.
+           DISPLAY CLS.
+           DISPLAY INPUT-CARI-NPM.
+           ACCEPT INPUT-CARI-NPM.
+           DISPLAY SPACE.
+           DISPLAY '-----------------------------'.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = '35'
+               DISPLAY 'BELUM ADA DATA TERSIMPAN'
+           ELSE
+               MOVE CARI-NPM TO NPM-KEY
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'NPM TIDAK DITEMUKAN'
+                   NOT INVALID KEY
+                       PERFORM TAMPIL-STUDENT
+               END-READ
+               CLOSE STUDENT-FILE
+           END-IF.
+       LIHAT-PER-KELAS.
+           DISPLAY CLS.
+           DISPLAY INPUT-CARI-KELAS.
+           ACCEPT INPUT-CARI-KELAS.
+           DISPLAY SPACE.
+           DISPLAY '-----------------------------'.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = '35'
+               DISPLAY 'BELUM ADA DATA TERSIMPAN'
+           ELSE
+               MOVE 'N' TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF-SW = 'Y'
+                   READ STUDENT-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           IF KELAS-REC = CARI-KELAS
+                               PERFORM TAMPIL-STUDENT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           END-IF.
+       TAMPIL-STUDENT.
+           DISPLAY SPACE.
+           DISPLAY '-----------------------------'.
+           DISPLAY 'NAMA   : ', NAMA-REC.
+           DISPLAY 'KELAS  : ', KELAS-REC.
+           DISPLAY 'NPM    : ', NPM-KEY.
+           DISPLAY 'UTS    : ', UTS-REC.
+           DISPLAY 'UAS    : ', UAS-REC.
+           DISPLAY 'HASIL  : ', HASIL-REC.
+           DISPLAY 'STATUS : ', STATUS-REC.
+       SHOW-EXPORT.
+           DISPLAY CLS.
+           DISPLAY '-----------------------------'.
+           DISPLAY 'EXPORT DATA KE EXPORT.CSV'.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS = '35'
+               DISPLAY 'BELUM ADA DATA SISWA'
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+               MOVE 'N' TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF-SW = 'Y'
+                   READ STUDENT-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM TULIS-BARIS-EXPORT
+                   END-READ
+               END-PERFORM
+               CLOSE EXPORT-FILE
+               CLOSE STUDENT-FILE
+               DISPLAY 'EXPORT SELESAI KE EXPORT.CSV'
+           END-IF.
            GO TO REPEAT-PROGRAM.
-       DO-LOOP.
-           MOVE Y TO Z.
-           DISPLAY (, ) Z, ' '.
-           IF X = Y DISPLAY SPACE.
+       TULIS-BARIS-EXPORT.
+           STRING NAMA-REC DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               KELAS-REC DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               NPM-KEY DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               UTS-REC DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               UAS-REC DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               HASIL-REC DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               STATUS-REC DELIMITED BY SIZE
+               INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
        INPUTAN-SALAH.
            DISPLAY SPACE.
-           STOP, 'SALAH MEMASUKAN INPUTAN'.
+           DISPLAY 'SALAH MEMASUKAN INPUTAN'.
            GO TO SHOW-MENU.
        REPEAT-PROGRAM.
            DISPLAY SPACE.
@@ -104,4 +460,4 @@
            IF YA GO TO SHOW-MENU.
            STOP RUN.
        FINISH.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
